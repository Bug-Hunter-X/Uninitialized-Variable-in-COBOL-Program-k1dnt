@@ -0,0 +1,749 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOTALJOB.
+       AUTHOR. BATCH-SYSTEMS.
+
+      ******************************************************************
+      *  Reads DATA-FILE, a stream of fixed-length customer/account
+      *  amount records terminated by a trailer record, and produces
+      *  the daily control total.  The trailer record carries the
+      *  record count and total amount the upstream feed expects us
+      *  to arrive at; we reconcile our own tallies against it before
+      *  calling the run good.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "DATAFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATA-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "TOTALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "TOTALREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "TOTALEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "TOTALEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE
+           RECORD CONTAINS 35 CHARACTERS.
+       01  WS-FILE-RECORD.
+           05  WS-REC-TYPE          PIC X(1).
+           05  WS-REC-BODY          PIC X(34).
+       01  WS-DETAIL-RECORD.
+           05  WS-DTL-REC-TYPE      PIC X(1).
+           05  WS-ID                PIC 9(5).
+           05  WS-NAME              PIC X(20).
+           05  WS-AMOUNT            PIC 9(7)V99.
+       01  WS-TRAILER-RECORD.
+           05  WS-TRL-REC-TYPE      PIC X(1).
+           05  WS-TRAILER-COUNT     PIC 9(7).
+           05  WS-TRAILER-TOTAL     PIC 9(9)V99.
+           05  FILLER               PIC X(16).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-REPORT-LINE           PIC X(80).
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-REJECT-LINE           PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  WS-CHECKPOINT-RECORD.
+           05  WS-CKPT-KEY          PIC X(1).
+           05  WS-CKPT-LAST-ID      PIC 9(5).
+           05  WS-CKPT-TOTAL-AMOUNT PIC 9(9)V99.
+           05  WS-CKPT-RECORDS-READ PIC 9(7).
+           05  WS-CKPT-LAST-NAME    PIC X(20).
+           05  WS-CKPT-SUBTOTAL-AMT PIC 9(9)V99.
+           05  WS-CKPT-FIRST-REC-SW PIC X(1).
+           05  WS-CKPT-PAGE-NO      PIC 9(4).
+           05  WS-CKPT-REJECT-COUNT PIC 9(7).
+           05  WS-CKPT-EXCEPT-COUNT PIC 9(7).
+           05  WS-CKPT-REJ-TOTAL    PIC 9(9)V99.
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-EXCEPTION-LINE        PIC X(80).
+
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-EXTRACT-LINE          PIC X(80).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 19 CHARACTERS.
+       01  WS-PARM-RECORD.
+           05  WS-PARM-ID-LOW       PIC 9(5).
+           05  WS-PARM-ID-HIGH      PIC 9(5).
+           05  WS-PARM-MIN-AMOUNT   PIC 9(7)V99.
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  WS-AUDIT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-STATUS           PIC X(2) VALUE "00".
+           88  WS-DATA-STATUS-OK        VALUE "00".
+           88  WS-DATA-STATUS-EOF       VALUE "10".
+       01  WS-REPORT-STATUS         PIC X(2) VALUE "00".
+           88  WS-REPORT-STATUS-OK      VALUE "00".
+       01  WS-REJECT-STATUS         PIC X(2) VALUE "00".
+           88  WS-REJECT-STATUS-OK      VALUE "00".
+       01  WS-EXCEPTION-STATUS      PIC X(2) VALUE "00".
+           88  WS-EXCEPTION-STATUS-OK   VALUE "00".
+       01  WS-EXTRACT-STATUS        PIC X(2) VALUE "00".
+           88  WS-EXTRACT-STATUS-OK     VALUE "00".
+       01  WS-PARM-STATUS           PIC X(2) VALUE "00".
+           88  WS-PARM-STATUS-OK        VALUE "00".
+       01  WS-AUDIT-STATUS          PIC X(2) VALUE "00".
+           88  WS-AUDIT-STATUS-OK       VALUE "00".
+       01  WS-RUN-TIME              PIC 9(8) VALUE 0.
+
+       01  WS-AUDIT-DETAIL.
+           05  WS-AUD-RUN-DATE      PIC 9(8).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-AUD-RUN-TIME      PIC 9(8).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-AUD-RECORDS-READ  PIC ZZZZZZ9.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-AUD-TOTAL-AMOUNT  PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-AUD-REJECT-COUNT  PIC ZZZZZZ9.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-AUD-EXCEPT-COUNT  PIC ZZZZZZ9.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-AUD-RUN-TYPE      PIC X(7).
+           05  FILLER               PIC X(10) VALUE SPACES.
+
+       01  WS-FILTER-CONTROLS.
+           05  WS-FILTER-ID-LOW     PIC 9(5) VALUE 0.
+           05  WS-FILTER-ID-HIGH    PIC 9(5) VALUE 99999.
+           05  WS-FILTER-MIN-AMOUNT PIC 9(7)V99 VALUE 0.
+           05  WS-IN-SCOPE-SW       PIC X VALUE 'Y'.
+               88  WS-RECORD-IN-SCOPE   VALUE 'Y'.
+           05  WS-FILTER-ACTIVE-SW  PIC X VALUE 'N'.
+               88  WS-FILTER-ACTIVE     VALUE 'Y'.
+
+       01  WS-EXTRACT-DETAIL.
+           05  WS-EXT-ID            PIC ZZZZ9.
+           05  FILLER               PIC X(3) VALUE SPACES.
+           05  WS-EXT-NAME          PIC X(20).
+           05  FILLER               PIC X(3) VALUE SPACES.
+           05  WS-EXT-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(3) VALUE SPACES.
+           05  WS-EXT-BALANCE       PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(18) VALUE SPACES.
+       01  WS-CKPT-STATUS           PIC X(2) VALUE "00".
+           88  WS-CKPT-STATUS-OK        VALUE "00".
+           88  WS-CKPT-STATUS-NOTFND    VALUE "23".
+
+       01  WS-CKPT-CONTROLS.
+           05  WS-CKPT-INTERVAL     PIC 9(5) VALUE 1000.
+           05  WS-CKPT-COUNTER      PIC 9(5) VALUE 0.
+           05  WS-CKPT-WRITTEN-SW   PIC X VALUE 'N'.
+               88  WS-CKPT-WRITTEN      VALUE 'Y'.
+
+       01  WS-RESTART-CONTROLS.
+           05  WS-RESTART-SWITCH    PIC X VALUE 'N'.
+               88  WS-RESTART-REQUESTED VALUE 'Y'.
+           05  WS-SKIPPING-SW       PIC X VALUE 'N'.
+               88  WS-SKIPPING-RECORDS  VALUE 'Y'.
+           05  WS-SKIP-COUNT        PIC 9(7) VALUE 0.
+
+       01  WS-PRINT-CONTROLS.
+           05  WS-PAGE-NO           PIC 9(4) VALUE 0.
+           05  WS-LINE-COUNT        PIC 9(3) VALUE 0.
+           05  WS-LINES-PER-PAGE    PIC 9(3) VALUE 55.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YYYY         PIC 9(4).
+           05  WS-CURR-MM           PIC 9(2).
+           05  WS-CURR-DD           PIC 9(2).
+
+       01  WS-DATE-FOR-EDIT.
+           05  WS-DFE-MM            PIC 99.
+           05  WS-DFE-DD            PIC 99.
+           05  WS-DFE-YYYY          PIC 9(4).
+       01  WS-DATE-FOR-EDIT-R REDEFINES WS-DATE-FOR-EDIT
+                                    PIC 9(8).
+
+       01  WS-RPT-HDR-1.
+           05  FILLER               PIC X(20)
+                                     VALUE "DAILY TOTALS REPORT".
+           05  FILLER               PIC X(12) VALUE "  RUN DATE: ".
+           05  WS-HDR-DATE          PIC 99/99/9999.
+           05  FILLER               PIC X(12) VALUE SPACES.
+           05  FILLER               PIC X(5) VALUE "PAGE ".
+           05  WS-HDR-PAGE          PIC ZZZ9.
+           05  FILLER               PIC X(17) VALUE SPACES.
+
+       01  WS-RPT-HDR-2.
+           05  FILLER               PIC X(80) VALUE
+               "  ID    NAME                          AMOUNT".
+
+       01  WS-RPT-DETAIL.
+           05  WS-DET-ID            PIC ZZZZ9.
+           05  FILLER               PIC X(3) VALUE SPACES.
+           05  WS-DET-NAME          PIC X(20).
+           05  FILLER               PIC X(3) VALUE SPACES.
+           05  WS-DET-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(35) VALUE SPACES.
+
+       01  WS-RPT-TOTAL-LINE.
+           05  FILLER               PIC X(20) VALUE "GRAND TOTAL:".
+           05  WS-TOT-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(46) VALUE SPACES.
+
+       01  WS-RPT-BALANCE-LINE.
+           05  WS-BAL-MESSAGE       PIC X(40) VALUE SPACES.
+           05  FILLER               PIC X(40) VALUE SPACES.
+
+       01  WS-RPT-COUNTS-LINE.
+           05  FILLER               PIC X(9) VALUE "REJECTS: ".
+           05  WS-CNT-REJECTS       PIC ZZZZZZ9.
+           05  FILLER               PIC X(15) VALUE "   EXCEPTIONS: ".
+           05  WS-CNT-EXCEPTIONS    PIC ZZZZZZ9.
+           05  FILLER               PIC X(42) VALUE SPACES.
+
+       01  WS-RPT-SUBTOTAL-LINE.
+           05  FILLER               PIC X(16)
+                                     VALUE "  SUBTOTAL FOR: ".
+           05  WS-SUB-NAME          PIC X(20).
+           05  FILLER               PIC X(3) VALUE SPACES.
+           05  WS-SUB-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(27) VALUE SPACES.
+
+       01  WS-CONTROL-BREAK.
+           05  WS-LAST-NAME         PIC X(20) VALUE SPACES.
+           05  WS-SUBTOTAL-AMOUNT   PIC 9(9)V99 VALUE 0.
+           05  WS-FIRST-RECORD-SW   PIC X VALUE 'Y'.
+               88  WS-FIRST-RECORD       VALUE 'Y'.
+
+       01  WS-REJ-DETAIL.
+           05  WS-REJ-ID            PIC X(5).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-REJ-NAME          PIC X(20).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-REJ-AMOUNT        PIC X(9).
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-REJ-REASON        PIC X(30).
+           05  FILLER               PIC X(10) VALUE SPACES.
+
+       01  WS-ABEND-OPERATION       PIC X(5) VALUE SPACES.
+       01  WS-ABEND-FILE-NAME       PIC X(14) VALUE SPACES.
+       01  WS-ABEND-STATUS          PIC X(2) VALUE SPACES.
+
+       01  WS-EDIT-SWITCHES.
+           05  WS-VALID-SW          PIC X VALUE 'Y'.
+               88  WS-RECORD-VALID       VALUE 'Y'.
+           05  WS-REJECT-COUNT      PIC 9(7) VALUE 0.
+           05  WS-REJECT-REASON     PIC X(30) VALUE SPACES.
+           05  WS-REJECTED-TOTAL    PIC 9(9)V99 VALUE 0.
+
+       01  WS-EXC-DETAIL.
+           05  WS-EXC-ID            PIC ZZZZ9.
+           05  FILLER               PIC X(3) VALUE SPACES.
+           05  WS-EXC-NAME          PIC X(20).
+           05  FILLER               PIC X(3) VALUE SPACES.
+           05  WS-EXC-REASON        PIC X(30).
+           05  FILLER               PIC X(19) VALUE SPACES.
+
+       01  WS-SEQUENCE-CHECK.
+           05  WS-LAST-ID-SEEN      PIC 9(5) VALUE 0.
+           05  WS-FIRST-ID-SW       PIC X VALUE 'Y'.
+               88  WS-FIRST-ID           VALUE 'Y'.
+           05  WS-EXCEPTION-COUNT   PIC 9(7) VALUE 0.
+
+       01  WS-WORK-AREAS.
+           05  WS-TOTAL-AMOUNT      PIC 9(9)V99 VALUE 0.
+           05  WS-RECORDS-READ      PIC 9(7) VALUE 0.
+           05  WS-RECONCILE-TOTAL   PIC 9(9)V99 VALUE 0.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW            PIC X VALUE 'N'.
+               88  WS-EOF                VALUE 'Y'.
+           05  WS-TRAILER-SEEN-SW   PIC X VALUE 'N'.
+               88  WS-TRAILER-SEEN       VALUE 'Y'.
+           05  WS-BALANCE-SW        PIC X VALUE 'Y'.
+               88  WS-IN-BALANCE         VALUE 'Y'.
+               88  WS-OUT-OF-BALANCE     VALUE 'N'.
+               88  WS-RECONCILE-SKIPPED  VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-PARM-CARD
+
+           ACCEPT WS-RESTART-SWITCH FROM ENVIRONMENT "RESTART-IND"
+
+           IF WS-RESTART-REQUESTED
+               OPEN I-O CHECKPOINT-FILE
+               IF NOT WS-CKPT-STATUS-OK
+                   MOVE "CHECKPOINT" TO WS-ABEND-FILE-NAME
+                   MOVE "OPEN" TO WS-ABEND-OPERATION
+                   MOVE WS-CKPT-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9900-ABEND-FILE-ERROR
+               END-IF
+               MOVE '1' TO WS-CKPT-KEY
+               READ CHECKPOINT-FILE
+               IF WS-CKPT-STATUS-OK
+                   MOVE WS-CKPT-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT
+                   MOVE WS-CKPT-RECORDS-READ TO WS-RECORDS-READ
+                   MOVE WS-CKPT-LAST-ID TO WS-LAST-ID-SEEN
+                   MOVE WS-CKPT-LAST-NAME TO WS-LAST-NAME
+                   MOVE WS-CKPT-SUBTOTAL-AMT TO WS-SUBTOTAL-AMOUNT
+                   MOVE WS-CKPT-FIRST-REC-SW TO WS-FIRST-RECORD-SW
+                   MOVE WS-CKPT-PAGE-NO TO WS-PAGE-NO
+                   MOVE WS-CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                   MOVE WS-CKPT-EXCEPT-COUNT TO WS-EXCEPTION-COUNT
+                   MOVE WS-CKPT-REJ-TOTAL TO WS-REJECTED-TOTAL
+                   MOVE 'N' TO WS-FIRST-ID-SW
+                   MOVE 'Y' TO WS-CKPT-WRITTEN-SW
+                   MOVE 'Y' TO WS-SKIPPING-SW
+               ELSE
+                   IF NOT WS-CKPT-STATUS-NOTFND
+                       MOVE "CHECKPOINT" TO WS-ABEND-FILE-NAME
+                       MOVE "READ" TO WS-ABEND-OPERATION
+                       MOVE WS-CKPT-STATUS TO WS-ABEND-STATUS
+                       PERFORM 9900-ABEND-FILE-ERROR
+                   END-IF
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF NOT WS-CKPT-STATUS-OK
+                   MOVE "CHECKPOINT" TO WS-ABEND-FILE-NAME
+                   MOVE "OPEN" TO WS-ABEND-OPERATION
+                   MOVE WS-CKPT-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9900-ABEND-FILE-ERROR
+               END-IF
+           END-IF
+
+           OPEN INPUT DATA-FILE
+           IF NOT WS-DATA-STATUS-OK
+               MOVE "DATA-FILE" TO WS-ABEND-FILE-NAME
+               MOVE "OPEN" TO WS-ABEND-OPERATION
+               MOVE WS-DATA-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF
+
+           IF WS-SKIPPING-RECORDS
+               PERFORM 1300-RESTART-SKIP-RECORDS
+           END-IF
+
+           IF WS-CKPT-WRITTEN
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+
+           MOVE "OPEN" TO WS-ABEND-OPERATION
+           PERFORM 9905-CHECK-REPORT-STATUS
+           PERFORM 9906-CHECK-REJECT-STATUS
+           PERFORM 9907-CHECK-EXCEPTION-STATUS
+           PERFORM 9908-CHECK-EXTRACT-STATUS
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURR-MM TO WS-DFE-MM
+           MOVE WS-CURR-DD TO WS-DFE-DD
+           MOVE WS-CURR-YYYY TO WS-DFE-YYYY
+           MOVE WS-DATE-FOR-EDIT-R TO WS-HDR-DATE
+           PERFORM 1200-WRITE-REPORT-HEADERS.
+
+       1100-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS-OK
+               READ PARM-FILE
+               IF WS-PARM-STATUS-OK
+                   MOVE WS-PARM-ID-LOW TO WS-FILTER-ID-LOW
+                   MOVE WS-PARM-ID-HIGH TO WS-FILTER-ID-HIGH
+                   MOVE WS-PARM-MIN-AMOUNT TO WS-FILTER-MIN-AMOUNT
+               END-IF
+               CLOSE PARM-FILE
+           END-IF
+
+           IF WS-FILTER-ID-LOW NOT = 0
+               OR WS-FILTER-ID-HIGH NOT = 99999
+               OR WS-FILTER-MIN-AMOUNT NOT = 0
+               MOVE 'Y' TO WS-FILTER-ACTIVE-SW
+           END-IF.
+
+       1200-WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO WS-HDR-PAGE
+           WRITE WS-REPORT-LINE FROM WS-RPT-HDR-1
+               AFTER ADVANCING PAGE
+           MOVE "WRITE" TO WS-ABEND-OPERATION
+           PERFORM 9905-CHECK-REPORT-STATUS
+           WRITE WS-REPORT-LINE FROM WS-RPT-HDR-2
+               AFTER ADVANCING 2 LINES
+           MOVE "WRITE" TO WS-ABEND-OPERATION
+           PERFORM 9905-CHECK-REPORT-STATUS
+           MOVE 2 TO WS-LINE-COUNT.
+
+       1300-RESTART-SKIP-RECORDS.
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-EOF OR WS-SKIP-COUNT >= WS-RECORDS-READ
+               READ DATA-FILE
+                   AT END MOVE 'Y' TO WS-EOF-SW
+               END-READ
+               IF NOT WS-EOF AND NOT WS-DATA-STATUS-OK
+                   MOVE "DATA-FILE" TO WS-ABEND-FILE-NAME
+                   MOVE "READ" TO WS-ABEND-OPERATION
+                   MOVE WS-DATA-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9900-ABEND-FILE-ERROR
+               END-IF
+               IF NOT WS-EOF AND WS-TRL-REC-TYPE NOT = '9'
+                   ADD 1 TO WS-SKIP-COUNT
+               END-IF
+           END-PERFORM
+           MOVE 'N' TO WS-SKIPPING-SW.
+
+       2000-PROCESS-RECORDS.
+           READ DATA-FILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ
+
+           IF NOT WS-EOF AND NOT WS-DATA-STATUS-OK
+               MOVE "DATA-FILE" TO WS-ABEND-FILE-NAME
+               MOVE "READ" TO WS-ABEND-OPERATION
+               MOVE WS-DATA-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF
+
+           IF NOT WS-EOF
+               IF WS-TRL-REC-TYPE = '9'
+                   MOVE 'Y' TO WS-TRAILER-SEEN-SW
+               ELSE
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2030-CHECK-SEQUENCE
+                   PERFORM 2010-EDIT-RECORD
+                   IF WS-RECORD-VALID
+                       PERFORM 2060-CHECK-FILTER
+                       IF WS-RECORD-IN-SCOPE
+                           ADD WS-AMOUNT TO WS-TOTAL-AMOUNT
+                           PERFORM 2100-WRITE-DETAIL-LINE
+                           PERFORM 2150-WRITE-EXTRACT-RECORD
+                       END-IF
+                   ELSE
+                       PERFORM 2020-WRITE-REJECT-RECORD
+                   END-IF
+                   PERFORM 2500-CHECK-CHECKPOINT
+               END-IF
+           END-IF.
+
+       2010-EDIT-RECORD.
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF WS-ID NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE "NON-NUMERIC WS-ID" TO WS-REJECT-REASON
+           ELSE
+               IF WS-AMOUNT = 0
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE "ZERO AMOUNT" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       2060-CHECK-FILTER.
+           IF WS-ID >= WS-FILTER-ID-LOW
+               AND WS-ID <= WS-FILTER-ID-HIGH
+               AND WS-AMOUNT >= WS-FILTER-MIN-AMOUNT
+               MOVE 'Y' TO WS-IN-SCOPE-SW
+           ELSE
+               MOVE 'N' TO WS-IN-SCOPE-SW
+           END-IF.
+
+       2150-WRITE-EXTRACT-RECORD.
+           MOVE WS-ID TO WS-EXT-ID
+           MOVE WS-NAME TO WS-EXT-NAME
+           MOVE WS-AMOUNT TO WS-EXT-AMOUNT
+           MOVE WS-TOTAL-AMOUNT TO WS-EXT-BALANCE
+           WRITE WS-EXTRACT-LINE FROM WS-EXTRACT-DETAIL
+           MOVE "WRITE" TO WS-ABEND-OPERATION
+           PERFORM 9908-CHECK-EXTRACT-STATUS.
+
+       2030-CHECK-SEQUENCE.
+           IF WS-ID IS NUMERIC
+               IF NOT WS-FIRST-ID
+                   IF WS-ID = WS-LAST-ID-SEEN
+                       MOVE "DUPLICATE WS-ID" TO WS-EXC-REASON
+                       PERFORM 2040-WRITE-EXCEPTION-RECORD
+                   ELSE
+                       IF WS-ID < WS-LAST-ID-SEEN
+                           MOVE "OUT OF SEQUENCE WS-ID" TO WS-EXC-REASON
+                           PERFORM 2040-WRITE-EXCEPTION-RECORD
+                       END-IF
+                   END-IF
+               END-IF
+               MOVE 'N' TO WS-FIRST-ID-SW
+               MOVE WS-ID TO WS-LAST-ID-SEEN
+           END-IF.
+
+       2040-WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-ID TO WS-EXC-ID
+           MOVE WS-NAME TO WS-EXC-NAME
+           WRITE WS-EXCEPTION-LINE FROM WS-EXC-DETAIL
+           MOVE "WRITE" TO WS-ABEND-OPERATION
+           PERFORM 9907-CHECK-EXCEPTION-STATUS.
+
+       2020-WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-FILE-RECORD(2:5) TO WS-REJ-ID
+           MOVE WS-FILE-RECORD(7:20) TO WS-REJ-NAME
+           MOVE WS-FILE-RECORD(27:9) TO WS-REJ-AMOUNT
+           MOVE WS-REJECT-REASON TO WS-REJ-REASON
+           IF WS-AMOUNT IS NUMERIC
+               ADD WS-AMOUNT TO WS-REJECTED-TOTAL
+           END-IF
+           WRITE WS-REJECT-LINE FROM WS-REJ-DETAIL
+           MOVE "WRITE" TO WS-ABEND-OPERATION
+           PERFORM 9906-CHECK-REJECT-STATUS.
+
+       2100-WRITE-DETAIL-LINE.
+           IF NOT WS-FIRST-RECORD AND WS-NAME NOT = WS-LAST-NAME
+               PERFORM 2200-WRITE-SUBTOTAL-LINE
+               MOVE 0 TO WS-SUBTOTAL-AMOUNT
+           END-IF
+           MOVE 'N' TO WS-FIRST-RECORD-SW
+           MOVE WS-NAME TO WS-LAST-NAME
+           ADD WS-AMOUNT TO WS-SUBTOTAL-AMOUNT
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADERS
+           END-IF
+
+           MOVE WS-ID TO WS-DET-ID
+           MOVE WS-NAME TO WS-DET-NAME
+           MOVE WS-AMOUNT TO WS-DET-AMOUNT
+           WRITE WS-REPORT-LINE FROM WS-RPT-DETAIL
+               AFTER ADVANCING 1 LINE
+           MOVE "WRITE" TO WS-ABEND-OPERATION
+           PERFORM 9905-CHECK-REPORT-STATUS
+           ADD 1 TO WS-LINE-COUNT.
+
+       2500-CHECK-CHECKPOINT.
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 2510-WRITE-CHECKPOINT
+               MOVE 0 TO WS-CKPT-COUNTER
+           END-IF.
+
+       2510-WRITE-CHECKPOINT.
+           MOVE '1' TO WS-CKPT-KEY
+           MOVE WS-LAST-ID-SEEN TO WS-CKPT-LAST-ID
+           MOVE WS-TOTAL-AMOUNT TO WS-CKPT-TOTAL-AMOUNT
+           MOVE WS-RECORDS-READ TO WS-CKPT-RECORDS-READ
+           MOVE WS-LAST-NAME TO WS-CKPT-LAST-NAME
+           MOVE WS-SUBTOTAL-AMOUNT TO WS-CKPT-SUBTOTAL-AMT
+           MOVE WS-FIRST-RECORD-SW TO WS-CKPT-FIRST-REC-SW
+           MOVE WS-PAGE-NO TO WS-CKPT-PAGE-NO
+           MOVE WS-REJECT-COUNT TO WS-CKPT-REJECT-COUNT
+           MOVE WS-EXCEPTION-COUNT TO WS-CKPT-EXCEPT-COUNT
+           MOVE WS-REJECTED-TOTAL TO WS-CKPT-REJ-TOTAL
+
+           IF WS-CKPT-WRITTEN
+               REWRITE WS-CHECKPOINT-RECORD
+           ELSE
+               WRITE WS-CHECKPOINT-RECORD
+               MOVE 'Y' TO WS-CKPT-WRITTEN-SW
+           END-IF.
+
+       2200-WRITE-SUBTOTAL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADERS
+           END-IF
+
+           MOVE WS-LAST-NAME TO WS-SUB-NAME
+           MOVE WS-SUBTOTAL-AMOUNT TO WS-SUB-AMOUNT
+           WRITE WS-REPORT-LINE FROM WS-RPT-SUBTOTAL-LINE
+               AFTER ADVANCING 1 LINE
+           MOVE "WRITE" TO WS-ABEND-OPERATION
+           PERFORM 9905-CHECK-REPORT-STATUS
+           ADD 1 TO WS-LINE-COUNT.
+
+       3000-FINALIZE.
+           CLOSE DATA-FILE
+
+           COMPUTE WS-RECONCILE-TOTAL =
+               WS-TOTAL-AMOUNT + WS-REJECTED-TOTAL
+
+           IF WS-FILTER-ACTIVE
+               MOVE 'S' TO WS-BALANCE-SW
+           ELSE
+               IF WS-TRAILER-SEEN
+                   IF WS-RECORDS-READ NOT = WS-TRAILER-COUNT
+                      OR WS-RECONCILE-TOTAL NOT = WS-TRAILER-TOTAL
+                       MOVE 'N' TO WS-BALANCE-SW
+                   END-IF
+               ELSE
+                   MOVE 'N' TO WS-BALANCE-SW
+               END-IF
+           END-IF
+
+           PERFORM 3100-WRITE-TOTAL-LINE
+           PERFORM 3200-WRITE-AUDIT-RECORD
+           CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE EXTRACT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           IF WS-OUT-OF-BALANCE
+               IF NOT WS-TRAILER-SEEN
+                   DISPLAY "*** OUT OF BALANCE *** NO TRAILER RECORD"
+                       " FOUND"
+               ELSE
+                   DISPLAY "*** OUT OF BALANCE *** EXPECTED COUNT="
+                       WS-TRAILER-COUNT " ACTUAL COUNT=" WS-RECORDS-READ
+                   DISPLAY "*** OUT OF BALANCE *** EXPECTED TOTAL="
+                       WS-TRAILER-TOTAL " ACTUAL TOTAL="
+                       WS-RECONCILE-TOTAL
+               END-IF
+           END-IF.
+
+       3100-WRITE-TOTAL-LINE.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2200-WRITE-SUBTOTAL-LINE
+           END-IF
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADERS
+           END-IF
+
+           MOVE WS-TOTAL-AMOUNT TO WS-TOT-AMOUNT
+           WRITE WS-REPORT-LINE FROM WS-RPT-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE "WRITE" TO WS-ABEND-OPERATION
+           PERFORM 9905-CHECK-REPORT-STATUS
+
+           IF WS-IN-BALANCE
+               MOVE "CONTROL TOTALS IN BALANCE" TO WS-BAL-MESSAGE
+           ELSE
+               IF WS-RECONCILE-SKIPPED
+                   MOVE "FILTERED RUN - RECONCILIATION SKIPPED"
+                       TO WS-BAL-MESSAGE
+               ELSE
+                   MOVE "*** OUT OF BALANCE - SEE JOB LOG ***"
+                       TO WS-BAL-MESSAGE
+               END-IF
+           END-IF
+           WRITE WS-REPORT-LINE FROM WS-RPT-BALANCE-LINE
+               AFTER ADVANCING 1 LINE
+           MOVE "WRITE" TO WS-ABEND-OPERATION
+           PERFORM 9905-CHECK-REPORT-STATUS
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADERS
+           END-IF
+
+           MOVE WS-REJECT-COUNT TO WS-CNT-REJECTS
+           MOVE WS-EXCEPTION-COUNT TO WS-CNT-EXCEPTIONS
+           WRITE WS-REPORT-LINE FROM WS-RPT-COUNTS-LINE
+               AFTER ADVANCING 1 LINE
+           MOVE "WRITE" TO WS-ABEND-OPERATION
+           PERFORM 9905-CHECK-REPORT-STATUS
+           ADD 1 TO WS-LINE-COUNT.
+
+       3200-WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-AUDIT-STATUS-OK
+               ACCEPT WS-RUN-TIME FROM TIME
+               MOVE WS-DATE-FOR-EDIT-R TO WS-AUD-RUN-DATE
+               MOVE WS-RUN-TIME TO WS-AUD-RUN-TIME
+               MOVE WS-RECORDS-READ TO WS-AUD-RECORDS-READ
+               MOVE WS-TOTAL-AMOUNT TO WS-AUD-TOTAL-AMOUNT
+               MOVE WS-REJECT-COUNT TO WS-AUD-REJECT-COUNT
+               MOVE WS-EXCEPTION-COUNT TO WS-AUD-EXCEPT-COUNT
+               IF WS-FILTER-ACTIVE
+                   MOVE "PARTIAL" TO WS-AUD-RUN-TYPE
+               ELSE
+                   MOVE "FULL" TO WS-AUD-RUN-TYPE
+               END-IF
+               WRITE WS-AUDIT-LINE FROM WS-AUDIT-DETAIL
+               IF NOT WS-AUDIT-STATUS-OK
+                   DISPLAY "*** WARNING *** UNABLE TO WRITE AUDIT LOG "
+                       "- FILE STATUS=" WS-AUDIT-STATUS
+               END-IF
+               CLOSE AUDIT-FILE
+           ELSE
+               DISPLAY "*** WARNING *** UNABLE TO WRITE AUDIT LOG - "
+                   "FILE STATUS=" WS-AUDIT-STATUS
+           END-IF.
+
+       9905-CHECK-REPORT-STATUS.
+           IF NOT WS-REPORT-STATUS-OK
+               MOVE "REPORT-FILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-REPORT-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF.
+
+       9906-CHECK-REJECT-STATUS.
+           IF NOT WS-REJECT-STATUS-OK
+               MOVE "REJECT-FILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-REJECT-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF.
+
+       9907-CHECK-EXCEPTION-STATUS.
+           IF NOT WS-EXCEPTION-STATUS-OK
+               MOVE "EXCEPTION-FILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-EXCEPTION-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF.
+
+       9908-CHECK-EXTRACT-STATUS.
+           IF NOT WS-EXTRACT-STATUS-OK
+               MOVE "EXTRACT-FILE" TO WS-ABEND-FILE-NAME
+               MOVE WS-EXTRACT-STATUS TO WS-ABEND-STATUS
+               PERFORM 9900-ABEND-FILE-ERROR
+           END-IF.
+
+       9900-ABEND-FILE-ERROR.
+           DISPLAY "*** ABEND *** " WS-ABEND-FILE-NAME " "
+               WS-ABEND-OPERATION
+               " FAILED - FILE STATUS=" WS-ABEND-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
